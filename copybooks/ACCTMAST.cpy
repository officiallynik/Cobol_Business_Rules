@@ -0,0 +1,21 @@
+000100******************************************************************
+000200*    ACCTMAST - ACCOUNT-MASTER RECORD LAYOUT                     *
+000300*    KEYED BY ACCOUNT NUMBER.  BALANCE AND WITHDRAWAL LIMIT FOR  *
+000400*    EACH ACCOUNT CARRIED BY THE ATM.  REPLACES THE SINGLE       *
+000500*    BALANCE/WITHDRAW-LIMIT WORKING-STORAGE PAIR - ONE RECORD    *
+000600*    PER ACCOUNT INSTEAD OF ONE ACCOUNT PER PROGRAM RUN.         *
+000700*    HISTORY:                                                    *
+000800*    2026-08-09 NJP  ORIGINAL - MULTI-ACCOUNT SUPPORT FOR ATM    *
+000850*    2026-08-09 NJP  ADDED AM-PIN FOR PIN AUTHENTICATION         *
+000870*    2026-08-09 NJP  ADDED DAILY WITHDRAWAL TRACKING FIELDS      *
+000900******************************************************************
+001000 01  ACCOUNT-MASTER-RECORD.
+001100     05  AM-ACCOUNT-NUMBER       PIC X(06).
+001200     05  AM-BALANCE              PIC 9(07).
+001300     05  AM-WITHDRAW-LIMIT       PIC 9(05).
+001350     05  AM-PIN                  PIC X(04).
+001360     05  AM-DAILY-WITHDRAWN      PIC 9(05).
+001370     05  AM-LAST-WITHDRAW-DATE   PIC 9(08).
+001400     05  AM-STATUS               PIC X(01).
+001500         88  AM-ACTIVE           VALUE "A".
+001600         88  AM-CLOSED           VALUE "C".
