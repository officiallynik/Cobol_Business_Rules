@@ -0,0 +1,17 @@
+000100******************************************************************
+000200*    ATMJRNL - ATM-JOURNAL RECORD LAYOUT                         *
+000300*    ONE RECORD PER WITHDRAWAL ATTEMPT, APPROVED OR DECLINED,    *
+000400*    APPENDED TO THE AUDIT TRAIL IN THE ORDER THE ATTEMPTS       *
+000500*    HAPPENED.                                                   *
+000600*    HISTORY:                                                    *
+000700*    2026-08-09 NJP  ORIGINAL - WITHDRAWAL AUDIT TRAIL           *
+000800******************************************************************
+000900 01  ATM-JOURNAL-RECORD.
+001000     05  AJ-JOURNAL-DATE         PIC 9(08).
+001100     05  AJ-JOURNAL-TIME         PIC 9(08).
+001200     05  AJ-ACCOUNT-NUMBER       PIC X(06).
+001300     05  AJ-AMOUNT               PIC 9(05).
+001400     05  AJ-APPROVED-FLAG        PIC X(01).
+001500         88  AJ-APPROVED         VALUE "Y".
+001600         88  AJ-DECLINED         VALUE "N".
+001700     05  AJ-RESULTING-BALANCE    PIC 9(07).
