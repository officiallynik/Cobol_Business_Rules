@@ -0,0 +1,15 @@
+000100******************************************************************
+000200*    CUSTTXN - CUSTOMER TRANSACTION RECORD LAYOUT                *
+000300*    ONE RECORD PER CUSTOMER TO BE RUN THROUGH THE SHOP FOR A    *
+000400*    BATCH OF BASKETS IN A SINGLE SUBMISSION.                    *
+000500*    HISTORY:                                                    *
+000600*    2026-08-09 NJP  ORIGINAL - BATCH CUSTOMER PROCESSING        *
+000650*    2026-08-09 NJP  ADDED CT-PAYMENT-METHOD FOR CARD PAYMENTS   *
+000660*    2026-08-09 NJP  CHANGED CASH VALUE FROM "M" TO "H"          *
+000700******************************************************************
+000800 01  CUSTOMER-TXN-RECORD.
+000900     05  CT-CUSTOMER-ID          PIC X(06).
+001000     05  CT-START-MONEY          PIC 9(02).
+001100     05  CT-PAYMENT-METHOD       PIC X(01).
+001200         88  CT-PAY-CASH         VALUE "H".
+001300         88  CT-PAY-CARD         VALUE "C".
