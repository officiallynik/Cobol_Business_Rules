@@ -0,0 +1,14 @@
+000100******************************************************************
+000200*    PRODMAST - PRODUCT-MASTER RECORD LAYOUT                     *
+000300*    KEYED BY PRODUCT CODE.  DESCRIPTION, QUANTITY ON HAND AND   *
+000400*    UNIT PRICE FOR EACH PRODUCT CARRIED IN SHOP.  REPLACES THE  *
+000500*    FIXED FIVE-COMMODITY LAYOUT OF PRODSTK -- PRODUCTS ARE      *
+000600*    ADDED OR RETIRED BY MAINTAINING THIS FILE, NOT THE PROGRAM. *
+000700*    HISTORY:                                                    *
+000800*    2026-08-09 NJP  ORIGINAL - GENERAL-PURPOSE PRODUCT MASTER   *
+000900******************************************************************
+001000 01  PRODUCT-MASTER-RECORD.
+001100     05  PM-PRODUCT-CODE         PIC X(05).
+001200     05  PM-DESCRIPTION          PIC X(15).
+001300     05  PM-QUANTITY-ON-HAND     PIC 9(02).
+001400     05  PM-UNIT-PRICE           PIC 9(02).
