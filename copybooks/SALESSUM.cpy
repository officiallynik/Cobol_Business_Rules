@@ -0,0 +1,12 @@
+000100******************************************************************
+000200*    SALESSUM - SALES-SUMMARY RECORD LAYOUT                      *
+000300*    KEYED BY PRODUCT CODE.  RUNNING TOTAL QUANTITY SOLD AND     *
+000400*    REVENUE COLLECTED FOR EACH COMMODITY, ACROSS ALL SHOPPING   *
+000500*    RUNS FOR THE DAY.                                           *
+000600*    HISTORY:                                                    *
+000700*    2026-08-09 NJP  ORIGINAL - DAILY SALES ROLLUP                *
+000800******************************************************************
+000900 01  SALES-SUMMARY-RECORD.
+001000     05  SS-PRODUCT-CODE         PIC X(05).
+001100     05  SS-TOTAL-QUANTITY       PIC 9(05).
+001200     05  SS-TOTAL-REVENUE        PIC 9(05).
