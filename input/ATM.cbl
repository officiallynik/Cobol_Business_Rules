@@ -1,61 +1,224 @@
 000100 IDENTIFICATION DIVISION.
 000200 PROGRAM-ID. ATM.
-000300 AUTHOR.
-000400 SOURCE.
+000300 AUTHOR. SOURCE.
 000500 ENVIRONMENT DIVISION.
 000600 CONFIGURATION SECTION.
 000700 SOURCE-COMPUTER. PC-MICROFOCUS.
 000800 OBJECT-COMPUTER. PC-MICROFOCUS.
-000900 DATA DIVISION.
+000850 INPUT-OUTPUT SECTION.
+000860 FILE-CONTROL.
+000870     SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMAST"
+000880         ORGANIZATION IS INDEXED
+000890         ACCESS MODE IS RANDOM
+000900         RECORD KEY IS AM-ACCOUNT-NUMBER
+000910         FILE STATUS IS FS-ACCOUNT-MASTER.
+000915     SELECT ATM-JOURNAL ASSIGN TO "ATMJRNL"
+000916         ORGANIZATION IS SEQUENTIAL
+000917         FILE STATUS IS FS-ATM-JOURNAL.
+000950 DATA DIVISION.
+000960 FILE SECTION.
+000970 FD  ACCOUNT-MASTER.
+000980     COPY ACCTMAST.
+000985 FD  ATM-JOURNAL.
+000990     COPY ATMJRNL.
 001000 WORKING-STORAGE SECTION.
-001000 77  BALANCE            pic x(9).
-001000 77  NEW-BALANCE        pic x(9).
-001000 77  WITHDRAW-AMT       pic x(5).
-001000 77  WITHDRAW-LIMIT     pic x(5).
-002800 77  ALLOW         PICTURE 9.
+001010 77  BALANCE             PICTURE 9(07).
+001020 77  NEW-BALANCE         PICTURE 9(07).
+001030 77  WITHDRAW-AMT        PICTURE 9(05).
+001040 77  WITHDRAW-LIMIT      PICTURE 9(05).
+001050 77  DEPOSIT-AMT         PICTURE 9(05).
+001060 77  TXN-TYPE            PICTURE X(01).
+001070     88  TXN-IS-DEPOSIT  VALUE "D".
+001080     88  TXN-IS-WITHDRAW VALUE "W".
+001090 77  DAILY-WITHDRAWN     PICTURE 9(05).
+001095 77  TODAY-DATE          PICTURE 9(08).
+002800 77  ALLOW               PICTURE 9.
+002810 77  FS-ACCOUNT-MASTER   PICTURE X(02).
+002815 77  FS-ATM-JOURNAL      PICTURE X(02).
+002820 77  ENTERED-ACCT-NUMBER PICTURE X(06).
+002830 77  ENTERED-PIN         PICTURE X(04).
+002840 77  PIN-TRIES           PICTURE 9, VALUE 0.
+002850 77  PIN-MAX-TRIES       PICTURE 9, VALUE 3.
+002860 77  PIN-OK              PICTURE 9, VALUE 0.
 002900 PROCEDURE DIVISION.
 003000 INIT.
-003200    IF BALANCE > 0
-004301      DISPLAY "ENTER WITHDRAW AMOUNT"
-004400    	GO TO WITHDRAW.	      
-004300    ELSE
-008606      DISPLAY "YOU HAVE NO BALANCE"
-008500      GO TO ENDATM
-001200    END-IF.
+003001    OPEN I-O ACCOUNT-MASTER.
+003002    IF FS-ACCOUNT-MASTER NOT = "00"
+003003        DISPLAY "UNABLE TO OPEN ACCOUNT-MASTER: "
+003004            FS-ACCOUNT-MASTER
+003005        STOP RUN
+003006    END-IF.
+003007    OPEN EXTEND ATM-JOURNAL.
+003008    IF FS-ATM-JOURNAL NOT = "00"
+003009        DISPLAY "UNABLE TO OPEN ATM-JOURNAL: " FS-ATM-JOURNAL
+003010        STOP RUN
+003011    END-IF.
+003020    DISPLAY "ENTER ACCOUNT NUMBER".
+003030    ACCEPT ENTERED-ACCT-NUMBER.
+003040    MOVE ENTERED-ACCT-NUMBER TO AM-ACCOUNT-NUMBER.
+003050    READ ACCOUNT-MASTER
+003060        INVALID KEY
+003070            DISPLAY "ACCOUNT NOT ON FILE: " ENTERED-ACCT-NUMBER
+003080            GO TO ENDATM
+003090    END-READ.
+003091    IF AM-CLOSED
+003092        DISPLAY "ACCOUNT CLOSED: " ENTERED-ACCT-NUMBER
+003093        GO TO ENDATM
+003094    END-IF.
+003100    MOVE AM-BALANCE TO BALANCE.
+003110    MOVE AM-WITHDRAW-LIMIT TO WITHDRAW-LIMIT.
+003112    ACCEPT TODAY-DATE FROM DATE YYYYMMDD.
+003113    IF AM-LAST-WITHDRAW-DATE NOT = TODAY-DATE
+003114        MOVE 0 TO AM-DAILY-WITHDRAWN
+003115        MOVE TODAY-DATE TO AM-LAST-WITHDRAW-DATE
+003116        REWRITE ACCOUNT-MASTER-RECORD
+003117            INVALID KEY
+003118                DISPLAY "UNABLE TO RESET DAILY LIMIT: "
+003119                    AM-ACCOUNT-NUMBER
+003120        END-REWRITE
+003121    END-IF.
+003122    MOVE AM-DAILY-WITHDRAWN TO DAILY-WITHDRAWN.
+003123    PERFORM CHECK-PIN THROUGH CHECK-PIN-FN.
+003130    IF PIN-OK = 0
+003140        GO TO ENDATM
+003150    END-IF.
+003160    DISPLAY "ENTER TRANSACTION TYPE - W WITHDRAW, D DEPOSIT".
+003170    ACCEPT TXN-TYPE.
+003180    IF TXN-IS-DEPOSIT
+003190        DISPLAY "ENTER DEPOSIT AMOUNT"
+003195        ACCEPT DEPOSIT-AMT
+003196        GO TO DEPOSIT
+003197    ELSE
+003200        IF BALANCE > 0
+004301          DISPLAY "ENTER WITHDRAW AMOUNT"
+004310          ACCEPT WITHDRAW-AMT
+004400    	    GO TO WITHDRAW
+004300        ELSE
+008606          DISPLAY "YOU HAVE NO BALANCE"
+008500          GO TO ENDATM
+001200        END-IF
+003198    END-IF.
 004402 INIT-FN.
 004403 EXIT.
+004420 CHECK-PIN.
+004421     PERFORM ASK-PIN THROUGH ASK-PIN-FN
+004422         UNTIL PIN-OK = 1 OR PIN-TRIES >= PIN-MAX-TRIES.
+004423     IF PIN-OK = 0
+004424         PERFORM PIN-ERROR THROUGH PIN-ERROR-FN
+004425     END-IF.
+004426 CHECK-PIN-FN.
+004427 EXIT.
+004428 ASK-PIN.
+004429     ADD 1 TO PIN-TRIES.
+004430     DISPLAY "ENTER PIN".
+004431     ACCEPT ENTERED-PIN.
+004432     IF ENTERED-PIN = AM-PIN
+004433         MOVE 1 TO PIN-OK
+004434     ELSE
+004435         DISPLAY "INCORRECT PIN"
+004436     END-IF.
+004437 ASK-PIN-FN.
+004438 EXIT.
+004439 PIN-ERROR.
+004440     DISPLAY "TOO MANY INCORRECT PIN ATTEMPTS - CARD RETAINED".
+004441 PIN-ERROR-FN.
+004442 EXIT.
 004500 WITHDRAW.
 004501 PERFORM CheckWithdrawAMT THROUGH CheckWithdrawAMT-FN.
-000000 IF ALLOW = 1
-004501      PERFORM CalculateBalance THROUGH CalculateBalance-FN.
-000000      IF NEW-BALANCE >= 0
-000000          MOVE NEW-BALANCE TO BALANCE
-000000          GO TO PRINT
-000000      ELSE
+004502 IF ALLOW = 1
+004503      PERFORM CalculateBalance THROUGH CalculateBalance-FN
+004504      IF NEW-BALANCE >= 0
+004505          MOVE NEW-BALANCE TO BALANCE
+004506          GO TO PRINT
+004507      ELSE
 008606          DISPLAY "YOU DO NOT HAVE ENOUGH BALANCE: " NEW-BALANCE
-000000      END-IF.
-000000 ELSE
-000000      GO TO ERRORLIMIT
-000000 END-IF.
+008607          MOVE "N" TO AJ-APPROVED-FLAG
+008608          MOVE BALANCE TO AJ-RESULTING-BALANCE
+008609          PERFORM WRITE-JOURNAL THROUGH WRITE-JOURNAL-FN
+008610          GO TO ENDATM
+004508      END-IF
+004509 ELSE
+004510      GO TO ERRORLIMIT
+004511 END-IF.
 008300 PRINT.
-008402 DISPLAY "WITHDRAW AMOUNT:" WITHDRAW-AMT.
-008402 DISPLAY "NEW BALANCE:" BALANCE.
-008500 GO TO ENDATM		
-008601 CheckWithdrawAMT.
-008600 IF WITHDRAW-AMT > 0 AND WITHDRAW-AMT <= WITHDRAW-LIMIT
-008602   COMPUTE ALLOW = 1.
-000000 ELSE
-000000   COMPUTE ALLOW = 0.
-000000 END-IF 
-008603 CheckWithdrawAMT-FN.
-008601 CalculateBalance.
-000000      COMPUTE NEW-BALANCE = BALANCE - WITHDRAW-AMT.
-008603 CalculateBalance-FN.
-000000 EXIT. 
-008605 ERRORLIMIT.
-008606      DISPLAY "PLEASE WITHDRAW AMOUNT LESS THAN THE LIMIT: " WITHDRAW-LIMIT.
-008616 ERRORLIMIT-FN. 
-008617 EXIT.
-000000 ENDATM.
-008500 FIN.
-008600    STOP RUN.
\ No newline at end of file
+008351 DISPLAY "WITHDRAW AMOUNT:" WITHDRAW-AMT.
+008352 DISPLAY "NEW BALANCE:" BALANCE.
+008353 MOVE BALANCE TO AM-BALANCE.
+008354 ADD WITHDRAW-AMT TO DAILY-WITHDRAWN.
+008355 MOVE DAILY-WITHDRAWN TO AM-DAILY-WITHDRAWN.
+008404 REWRITE ACCOUNT-MASTER-RECORD
+008406     INVALID KEY
+008407         DISPLAY "UNABLE TO UPDATE ACCOUNT: " AM-ACCOUNT-NUMBER
+008408 END-REWRITE.
+008409 MOVE "Y" TO AJ-APPROVED-FLAG.
+008410 MOVE BALANCE TO AJ-RESULTING-BALANCE.
+008411 PERFORM WRITE-JOURNAL THROUGH WRITE-JOURNAL-FN.
+008500 GO TO ENDATM.
+008598 CheckWithdrawAMT.
+008599 IF WITHDRAW-AMT > 0 AND
+008600    (DAILY-WITHDRAWN + WITHDRAW-AMT) <= WITHDRAW-LIMIT
+008602   COMPUTE ALLOW = 1
+008603 ELSE
+008604   COMPUTE ALLOW = 0
+008605 END-IF.
+008606 CheckWithdrawAMT-FN.
+008607 EXIT.
+008608 CalculateBalance.
+008609      COMPUTE NEW-BALANCE = BALANCE - WITHDRAW-AMT.
+008610 CalculateBalance-FN.
+008611 EXIT.
+008612 ERRORLIMIT.
+008613      DISPLAY "PLEASE WITHDRAW AMOUNT LESS THAN THE LIMIT: "
+008614          WITHDRAW-LIMIT.
+008615      MOVE "N" TO AJ-APPROVED-FLAG.
+008616      MOVE BALANCE TO AJ-RESULTING-BALANCE.
+008617      PERFORM WRITE-JOURNAL THROUGH WRITE-JOURNAL-FN.
+008618      GO TO ENDATM.
+008619 ERRORLIMIT-FN.
+008620 EXIT.
+008621 WRITE-JOURNAL.
+008621      ACCEPT AJ-JOURNAL-DATE FROM DATE YYYYMMDD.
+008622      ACCEPT AJ-JOURNAL-TIME FROM TIME.
+008623      MOVE ENTERED-ACCT-NUMBER TO AJ-ACCOUNT-NUMBER.
+008624      MOVE WITHDRAW-AMT TO AJ-AMOUNT.
+008625      WRITE ATM-JOURNAL-RECORD.
+008626 WRITE-JOURNAL-FN.
+008627 EXIT.
+008640 DEPOSIT.
+008641      PERFORM CheckDepositAMT THROUGH CheckDepositAMT-FN.
+008642      IF ALLOW = 1
+008643          PERFORM CalculateDepositBalance
+008644              THROUGH CalculateDepositBalance-FN
+008645          MOVE NEW-BALANCE TO BALANCE
+008646          GO TO PRINT-DEPOSIT
+008647      ELSE
+008648          DISPLAY "INVALID DEPOSIT AMOUNT: " DEPOSIT-AMT
+008649          GO TO ENDATM
+008650      END-IF.
+008653 CheckDepositAMT.
+008654      IF DEPOSIT-AMT > 0
+008655          COMPUTE ALLOW = 1
+008656      ELSE
+008657          COMPUTE ALLOW = 0
+008658      END-IF.
+008659 CheckDepositAMT-FN.
+008660 EXIT.
+008661 CalculateDepositBalance.
+008662      COMPUTE NEW-BALANCE = BALANCE + DEPOSIT-AMT.
+008663 CalculateDepositBalance-FN.
+008664 EXIT.
+008665 PRINT-DEPOSIT.
+008666      DISPLAY "DEPOSIT AMOUNT:" DEPOSIT-AMT.
+008667      DISPLAY "NEW BALANCE:" BALANCE.
+008668      MOVE BALANCE TO AM-BALANCE.
+008669      REWRITE ACCOUNT-MASTER-RECORD
+008670          INVALID KEY
+008671              DISPLAY "UNABLE TO UPDATE ACCOUNT: "
+008672                  AM-ACCOUNT-NUMBER
+008673      END-REWRITE.
+008674      GO TO ENDATM.
+008675 ENDATM.
+008629      CLOSE ACCOUNT-MASTER.
+008630      CLOSE ATM-JOURNAL.
+008700 FIN.
+008710    STOP RUN.
