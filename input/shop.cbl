@@ -1,146 +1,311 @@
 000100 IDENTIFICATION DIVISION.
 000200 PROGRAM-ID. SHOP.
-000300 AUTHOR.
-000400 SOURCE.
+000300 AUTHOR. SOURCE.
 000500 ENVIRONMENT DIVISION.
 000600 CONFIGURATION SECTION.
 000700 SOURCE-COMPUTER. PC-MICROFOCUS.
 000800 OBJECT-COMPUTER. PC-MICROFOCUS.
+000850 INPUT-OUTPUT SECTION.
+000860 FILE-CONTROL.
+000870     SELECT PRODUCT-MASTER ASSIGN TO "PRODMAST"
+000880         ORGANIZATION IS INDEXED
+000890         ACCESS MODE IS DYNAMIC
+000900         RECORD KEY IS PM-PRODUCT-CODE
+000910         FILE STATUS IS FS-PRODUCT-MASTER.
+000920     SELECT SALES-SUMMARY ASSIGN TO "SALESSUM"
+000930         ORGANIZATION IS INDEXED
+000940         ACCESS MODE IS RANDOM
+000950         RECORD KEY IS SS-PRODUCT-CODE
+000960         FILE STATUS IS FS-SALES-SUMMARY.
+000965     SELECT CUSTOMER-TXN ASSIGN TO "CUSTTXN"
+000966         ORGANIZATION IS SEQUENTIAL
+000967         FILE STATUS IS FS-CUSTOMER-TXN.
+000968     SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMAST"
+000969         ORGANIZATION IS INDEXED
+000970         ACCESS MODE IS RANDOM
+000971         RECORD KEY IS AM-ACCOUNT-NUMBER
+000972         FILE STATUS IS FS-ACCOUNT-MASTER.
 000900 DATA DIVISION.
+000950 FILE SECTION.
+000960 FD  PRODUCT-MASTER.
+000970     COPY PRODMAST.
+000980 FD  SALES-SUMMARY.
+000990     COPY SALESSUM.
+000995 FD  CUSTOMER-TXN.
+000996     COPY CUSTTXN.
+000997 FD  ACCOUNT-MASTER.
+000998     COPY ACCTMAST.
 001000 WORKING-STORAGE SECTION.
 001100 01 SHOP.
 001200     10 OP          PICTURE 9.
-001300     10 QT-VEG      PICTURE 99.
-001400     10 QT-MEAT     PICTURE 99.
-001500     10 QT-BREAD    PICTURE 99.
-001600     10 QT-MILK     PICTURE 99.
-001700     10 QT-FRUIT    PICTURE 99.
-001800     10 PR-VEG      PICTURE 9.
-001900     10 PR-MEAT     PICTURE 9.
-002000     10 PR-BREAD    PICTURE 9.
-002100     10 PR-MILK     PICTURE 9.
-002200     10 PR-FRUIT    PICTURE 9.
-002300 77  MONEY        PICTURE 99, VALUE 50.
-002400 77  REST         PICTURE 99.
+002300 77  MONEY        PICTURE 9(07), VALUE 50.
+002400 77  REST         PICTURE 9(07).
 002500 77  BAG          PICTURE 9.
 002600 77  MAX-CAP      PICTURE 9, VALUE 10.
 002700 77  RAND         PICTURE 9.
-002800 77  NEED         PICTURE 9.	
-002900 PROCEDURE DIVISION.
-003000 INIT.
-003200    IF OP = 1
-003201      DISPLAY "SHOP IS OPEN"
-003202      PERFORM INIT-PRD THROUGH INIT-PRD-FN
-003203      GO TO INIT-FN
-004300    ELSE
-004301      DISPLAY "SHOP IS CLOSED"
-004400    	GO TO INIT.
-001200    END-IF.
-004402 INIT-FN.
-004403 EXIT.
-004500 BUY-VEG.
-004501 PERFORM ISNEEDED THROUGH ISNEEDED-FN.
-004700 IF NEED = 1 AND QT-VEG > 0
-004800    IF MONEY > PR-VEG AND BAG < MAX-CAP
-004900 	ADD 1 TO BAG
-005000 	COMPUTE MONEY = MONEY - PR-VEG
-005100 	SUBTRACT 1 FROM QT-VEG
-005101    ELSE
-005102       GO TO PRINT
-001000    END-IF.
-005103 ELSE
-005104     GO TO BUY-MEAT.
-012001 END-IF.
-005105 BUY-VEG-FN. 
-005106 EXIT.
-005200 BUY-MEAT.
-005201 PERFORM ISNEEDED THROUGH ISNEEDED-FN.    		
-005400 IF NEED = 1 AND QT-MEAT > 0
-005500    IF MONEY > PR-MEAT AND BAG < MAX-CAP
-005600 	ADD 1 TO BAG
-005700 	COMPUTE MONEY = MONEY - PR-MEAT
-005800 	SUBTRACT 1 FROM QT-MEAT
-005801    ELSE
-005802      GO TO PRINT
-212121    END-IF.
-005803 ELSE
-005804     GO TO BUY-BREAD.
-012001 END-IF.
-005805 BUY-MEAT-FN. 
-005806 EXIT.
-005900 BUY-BREAD.
-005901 PERFORM ISNEEDED THROUGH ISNEEDED-FN.    		
-006100 IF NEED = 1 AND QT-BREAD > 0
-006200    IF MONEY > PR-BREAD AND BAG < MAX-CAP
-006300 	ADD 1 TO BAG
-006400 	COMPUTE MONEY = MONEY - PR-BREAD
-006500 	SUBTRACT 1 FROM QT-BREAD
-006501    ELSE
-006502      GO TO PRINT
-900900    END-IF.
-006503 ELSE
-006504     GO TO BUY-MILK.
-012001 END-IF.
-006505 BUY-BREAD-FN. 
-006506 EXIT.    		
-006600 BUY-MILK.
-006601 PERFORM ISNEEDED THRU ISNEEDED-FN.    		
-006800 IF NEED = 1 AND QT-MILK > 0
-006900    IF MONEY > PR-MILK AND BAG < MAX-CAP
-007000 	ADD 1 TO BAG
-007100 	COMPUTE MONEY = MONEY - PR-MILK
-007200 	SUBTRACT 1 FROM QT-MILK
-007201     ELSE
-007202      GO TO PRINT
-211212    END-IF.
-007203 ELSE
-007204     GO TO BUY-FRUIT.
-012001 END-IF.
-007205 BUY-MILK-FN. 
-007206 EXIT.
-007300 BUY-FRUIT.
-007301 PERFORM ISNEEDED THRU ISNEEDED-FN.    		
-007500 IF NEED = 1 AND QT-FRUIT > 0
-007600    IF MONEY > PR-FRUIT AND BAG < MAX-CAP
-007700 	ADD 1 TO BAG
-007800 	COMPUTE MONEY = MONEY - PR-FRUIT
-007900 	SUBTRACT 1 FROM QT-FRUIT
-007901     ELSE
-007902      GO TO PRINT
-121212    END-IF.
-007903 ELSE
-007904     GO TO CHECK.
-012001 END-IF.
-007905 BUY-FRUIT-FN. 
-007906 EXIT.
-008000 CHECK.
-008100 IF MONEY <= 0 OR BAG >= MAX-CAP
-008200 	GO TO PRINT
-008201 ELSE
-008202     GO TO BUY-VEG.
-012001 END-IF.
-008203 CHECK-FN. 
-008204 EXIT.
-008300 PRINT.
-008400 MOVE MONEY TO REST.
-008401 DISPLAY "REST:" MONEY.
-008402 DISPLAY "NB OF PRODUCTS:" BAG.			
-008500 FIN.
-008600    STOP RUN.
-008601 ISNEEDED.
-008602   COMPUTE NEED = FUNCTION RANDOM (1) * 2.
-008603 ISNEEDED-FN.
-008604 EXIT.
-008605 INIT-PRD.
-008606    COMPUTE QT-VEG = FUNCTION RANDOM (1) * 10
-008607    COMPUTE QT-MEAT = FUNCTION RANDOM (1) * 10
-008608    COMPUTE QT-BREAD = FUNCTION RANDOM (1) * 10
-008609    COMPUTE QT-MILK = FUNCTION RANDOM (1) * 10
-008610    COMPUTE QT-FRUIT = FUNCTION RANDOM (1) * 10
-008611    COMPUTE PR-VEG = FUNCTION RANDOM (1) * 10 + 3
-008612    COMPUTE PR-MEAT = FUNCTION RANDOM (1) * 10 + 5
-008613    COMPUTE PR-BREAD = FUNCTION RANDOM (1) * 10 + 1
-008614    COMPUTE PR-MILK = FUNCTION RANDOM (1) * 10 + 2
-008615    COMPUTE PR-FRUIT = FUNCTION RANDOM (1) * 10 + 1.
-008616 INIT-PRD-FN. 
-008617 EXIT.
\ No newline at end of file
+002800 77  NEED         PICTURE 9.
+002850 77  FS-PRODUCT-MASTER PICTURE X(02).
+002860 77  FS-SALES-SUMMARY  PICTURE X(02).
+002890 77  FS-CUSTOMER-TXN   PICTURE X(02).
+002891 77  CUSTOMER-EOF      PICTURE 9, VALUE 0.
+002892 77  CURRENT-CUSTOMER-ID PICTURE X(06).
+002893 77  FS-ACCOUNT-MASTER PICTURE X(02).
+002894 77  CARD-ACCOUNT-OK   PICTURE 9, VALUE 0.
+002895 77  STARTING-MONEY    PICTURE 9(07).
+002896 77  BASKET-TOTAL      PICTURE 9(07).
+002897 77  BAG-BEFORE-ROUND  PICTURE 9.
+002900 77  MAX-PRODUCTS      PICTURE 99, VALUE 20.
+002910 77  PT-COUNT          PICTURE 99, VALUE 0.
+002920 77  PT-IDX            PICTURE 99.
+002930 77  PT-EOF            PICTURE 9.
+002940 01 PRODUCT-TABLE.
+002950     05  PRODUCT-TABLE-ENTRY OCCURS 20 TIMES.
+002960         10  PT-PRODUCT-CODE       PICTURE X(05).
+002970         10  PT-DESCRIPTION        PICTURE X(15).
+002980         10  PT-QUANTITY-ON-HAND   PICTURE 99.
+002990         10  PT-UNIT-PRICE         PICTURE 99.
+003010         10  PT-BOUGHT-THIS-TRIP   PICTURE 99.
+003100 PROCEDURE DIVISION.
+003200 INIT.
+003210    IF OP = 1
+003220      DISPLAY "SHOP IS OPEN"
+003230      PERFORM INIT-PRD THROUGH INIT-PRD-FN
+003240      OPEN INPUT CUSTOMER-TXN
+003242      IF FS-CUSTOMER-TXN NOT = "00"
+003244          DISPLAY "UNABLE TO OPEN CUSTOMER-TXN: " FS-CUSTOMER-TXN
+003246          STOP RUN
+003248      END-IF
+003250      PERFORM READ-CUSTOMER THROUGH READ-CUSTOMER-FN
+003260      PERFORM PROCESS-CUSTOMER THROUGH PROCESS-CUSTOMER-FN
+003270          UNTIL CUSTOMER-EOF = 1
+003280      PERFORM END-OF-BATCH THROUGH END-OF-BATCH-FN
+003300    ELSE
+003310      DISPLAY "SHOP IS CLOSED"
+003320    	GO TO INIT
+003330    END-IF.
+003340 INIT-FN.
+003350 EXIT.
+003360 READ-CUSTOMER.
+003370     READ CUSTOMER-TXN
+003380         AT END
+003390             MOVE 1 TO CUSTOMER-EOF
+003400     END-READ.
+003410 READ-CUSTOMER-FN.
+003420 EXIT.
+003430 PROCESS-CUSTOMER.
+003431     MOVE CT-CUSTOMER-ID TO CURRENT-CUSTOMER-ID.
+003432     MOVE 0 TO CARD-ACCOUNT-OK.
+003433     IF CT-PAY-CARD
+003434         MOVE CT-CUSTOMER-ID TO AM-ACCOUNT-NUMBER
+003435         READ ACCOUNT-MASTER
+003436             INVALID KEY
+003437                 DISPLAY "CARD DECLINED - NO ACCOUNT ON FILE: "
+003438                     CURRENT-CUSTOMER-ID
+003439                 MOVE 0 TO MONEY
+003440             NOT INVALID KEY
+003441                 IF AM-CLOSED
+003442                     DISPLAY "CARD DECLINED - ACCOUNT CLOSED: "
+003443                         CURRENT-CUSTOMER-ID
+003444                     MOVE 0 TO MONEY
+003445                 ELSE
+003446                     MOVE CT-START-MONEY TO MONEY
+003447                     MOVE 1 TO CARD-ACCOUNT-OK
+003454                 END-IF
+003457         END-READ
+003458     ELSE
+003459         MOVE CT-START-MONEY TO MONEY
+003460     END-IF.
+003461     MOVE MONEY TO STARTING-MONEY.
+003462     MOVE 0 TO BAG.
+003464     PERFORM RESET-BOUGHT THROUGH RESET-BOUGHT-FN
+003466         VARYING PT-IDX FROM 1 BY 1 UNTIL PT-IDX > PT-COUNT.
+003490     DISPLAY "CUSTOMER:" CURRENT-CUSTOMER-ID.
+003500     PERFORM BUY-ROUND THROUGH FIN.
+003510     PERFORM READ-CUSTOMER THROUGH READ-CUSTOMER-FN.
+003520 PROCESS-CUSTOMER-FN.
+003530 EXIT.
+003540 RESET-BOUGHT.
+003550     MOVE 0 TO PT-BOUGHT-THIS-TRIP (PT-IDX).
+003560 RESET-BOUGHT-FN.
+003570 EXIT.
+003580 END-OF-BATCH.
+003590     CLOSE CUSTOMER-TXN.
+003600     CLOSE PRODUCT-MASTER.
+003610     CLOSE SALES-SUMMARY.
+003615     CLOSE ACCOUNT-MASTER.
+003620     STOP RUN.
+003630 END-OF-BATCH-FN.
+003640 EXIT.
+003650 BUY-ROUND.
+003655     MOVE BAG TO BAG-BEFORE-ROUND.
+003660     PERFORM BUY-ONE-ITEM THROUGH BUY-ONE-ITEM-FN
+003670         VARYING PT-IDX FROM 1 BY 1 UNTIL PT-IDX > PT-COUNT.
+003675     GO TO CHECK.
+003680 BUY-ROUND-FN.
+003690 EXIT.
+003700 BUY-ONE-ITEM.
+003710 PERFORM ISNEEDED THROUGH ISNEEDED-FN.
+003720 IF NEED = 1 AND PT-QUANTITY-ON-HAND (PT-IDX) > 0
+003730    IF MONEY > PT-UNIT-PRICE (PT-IDX) AND BAG < MAX-CAP
+003740 	ADD 1 TO BAG
+003750 	COMPUTE MONEY = MONEY - PT-UNIT-PRICE (PT-IDX)
+003760 	SUBTRACT 1 FROM PT-QUANTITY-ON-HAND (PT-IDX)
+003770 	ADD 1 TO PT-BOUGHT-THIS-TRIP (PT-IDX)
+003780    ELSE
+003790       GO TO PRINT
+003800    END-IF
+003810 END-IF.
+003820 BUY-ONE-ITEM-FN.
+003830 EXIT.
+003840 CHECK.
+003845 IF BAG = BAG-BEFORE-ROUND
+003846 	GO TO PRINT
+003847 ELSE
+003850     IF MONEY <= 0 OR BAG >= MAX-CAP
+003860 	    GO TO PRINT
+003870     ELSE
+003880         GO TO BUY-ROUND
+003890     END-IF
+003895 END-IF.
+003900 CHECK-FN.
+003910 EXIT.
+003920 PRINT.
+003955 IF CT-PAY-CARD AND CARD-ACCOUNT-OK = 1
+003956     COMPUTE BASKET-TOTAL = STARTING-MONEY - MONEY
+003957     IF BASKET-TOTAL > AM-BALANCE
+003958         DISPLAY "CARD DECLINED AT CHECKOUT - INSUFFICIENT "
+003959             "FUNDS: " CURRENT-CUSTOMER-ID
+003960         PERFORM ROLLBACK-BASKET THROUGH ROLLBACK-BASKET-FN
+003961             VARYING PT-IDX FROM 1 BY 1 UNTIL PT-IDX > PT-COUNT
+003962         MOVE 0 TO BAG
+003963     ELSE
+003964         SUBTRACT BASKET-TOTAL FROM AM-BALANCE
+003965         DISPLAY "CHARGED TO CARD:" BASKET-TOTAL
+003966         REWRITE ACCOUNT-MASTER-RECORD
+003967             INVALID KEY
+003968                 DISPLAY "UNABLE TO UPDATE ACCOUNT: "
+003969                     AM-ACCOUNT-NUMBER
+003973         END-REWRITE
+003974     END-IF
+003975 END-IF.
+003976 MOVE MONEY TO REST.
+003977 DISPLAY "REST:" MONEY.
+003978 DISPLAY "NB OF PRODUCTS:" BAG.
+003979 PERFORM PRINT-RECEIPT THROUGH PRINT-RECEIPT-FN.
+003980 PERFORM POST-SALES THROUGH POST-SALES-FN.
+003990 PERFORM UPDATE-STOCK THROUGH UPDATE-STOCK-FN.
+003995 FIN.
+004000    EXIT.
+004001 ROLLBACK-BASKET.
+004002     ADD PT-BOUGHT-THIS-TRIP (PT-IDX)
+004003         TO PT-QUANTITY-ON-HAND (PT-IDX).
+004004     MOVE 0 TO PT-BOUGHT-THIS-TRIP (PT-IDX).
+004005 ROLLBACK-BASKET-FN.
+004006 EXIT.
+004010 PRINT-RECEIPT.
+004020     PERFORM PRINT-ONE-RECEIPT-LINE
+004025         THROUGH PRINT-ONE-RECEIPT-LINE-FN
+004030         VARYING PT-IDX FROM 1 BY 1 UNTIL PT-IDX > PT-COUNT.
+004040 PRINT-RECEIPT-FN.
+004050 EXIT.
+004060 PRINT-ONE-RECEIPT-LINE.
+004070     IF PT-BOUGHT-THIS-TRIP (PT-IDX) > 0
+004080         DISPLAY PT-DESCRIPTION (PT-IDX) "  QTY:"
+004090             PT-BOUGHT-THIS-TRIP (PT-IDX) "  PRICE EACH:"
+004100             PT-UNIT-PRICE (PT-IDX)
+004110     END-IF.
+004120 PRINT-ONE-RECEIPT-LINE-FN.
+004130 EXIT.
+004140 POST-SALES.
+004150     PERFORM POST-ONE-SALE THROUGH POST-ONE-SALE-FN
+004160         VARYING PT-IDX FROM 1 BY 1 UNTIL PT-IDX > PT-COUNT.
+004170 POST-SALES-FN.
+004180 EXIT.
+004190 POST-ONE-SALE.
+004200     IF PT-BOUGHT-THIS-TRIP (PT-IDX) > 0
+004210         MOVE PT-PRODUCT-CODE (PT-IDX) TO SS-PRODUCT-CODE
+004220         READ SALES-SUMMARY
+004230             INVALID KEY
+004240                 MOVE 0 TO SS-TOTAL-QUANTITY
+004250                 MOVE 0 TO SS-TOTAL-REVENUE
+004260         END-READ
+004270         ADD PT-BOUGHT-THIS-TRIP (PT-IDX) TO SS-TOTAL-QUANTITY
+004280         COMPUTE SS-TOTAL-REVENUE = SS-TOTAL-REVENUE
+004290             + (PT-BOUGHT-THIS-TRIP (PT-IDX) *
+004295                PT-UNIT-PRICE (PT-IDX))
+004300         REWRITE SALES-SUMMARY-RECORD
+004310             INVALID KEY
+004320                 WRITE SALES-SUMMARY-RECORD
+004330         END-REWRITE
+004340     END-IF.
+004350 POST-ONE-SALE-FN.
+004360 EXIT.
+004370 ISNEEDED.
+004380   COMPUTE NEED = FUNCTION RANDOM (1) * 2.
+004390 ISNEEDED-FN.
+004400 EXIT.
+004410 INIT-PRD.
+004420    OPEN I-O PRODUCT-MASTER.
+004421    IF FS-PRODUCT-MASTER NOT = "00"
+004422        DISPLAY "UNABLE TO OPEN PRODUCT-MASTER: "
+004423            FS-PRODUCT-MASTER
+004424        STOP RUN
+004425    END-IF.
+004430    OPEN I-O SALES-SUMMARY.
+004431    IF FS-SALES-SUMMARY NOT = "00"
+004432        DISPLAY "UNABLE TO OPEN SALES-SUMMARY: " FS-SALES-SUMMARY
+004433        STOP RUN
+004434    END-IF.
+004435    OPEN I-O ACCOUNT-MASTER.
+004436    IF FS-ACCOUNT-MASTER NOT = "00"
+004437        DISPLAY "UNABLE TO OPEN ACCOUNT-MASTER: "
+004438            FS-ACCOUNT-MASTER
+004439        STOP RUN
+004440    END-IF.
+004440    MOVE 0 TO PT-COUNT.
+004450    MOVE LOW-VALUES TO PM-PRODUCT-CODE.
+004460    START PRODUCT-MASTER KEY IS NOT LESS THAN PM-PRODUCT-CODE
+004470        INVALID KEY
+004480            DISPLAY "NO PRODUCTS ON FILE"
+004490    END-START.
+004500    MOVE 0 TO PT-EOF.
+004510    PERFORM LOAD-ONE-PRODUCT THROUGH LOAD-ONE-PRODUCT-FN
+004515        UNTIL PT-EOF = 1 OR PT-COUNT >= MAX-PRODUCTS.
+004520    IF PT-EOF = 0
+004522        DISPLAY "PRODUCT-MASTER HAS MORE THAN " MAX-PRODUCTS
+004524            " PRODUCTS - REMAINDER NOT LOADED"
+004526    END-IF.
+004530 INIT-PRD-FN.
+004540 EXIT.
+004550 LOAD-ONE-PRODUCT.
+004560     READ PRODUCT-MASTER NEXT RECORD
+004570         AT END
+004580             MOVE 1 TO PT-EOF
+004590     END-READ.
+004600     IF PT-EOF = 0
+004610         ADD 1 TO PT-COUNT
+004620         MOVE PM-PRODUCT-CODE TO PT-PRODUCT-CODE (PT-COUNT)
+004630         MOVE PM-DESCRIPTION TO PT-DESCRIPTION (PT-COUNT)
+004640         MOVE PM-QUANTITY-ON-HAND
+004645             TO PT-QUANTITY-ON-HAND (PT-COUNT)
+004650         MOVE PM-UNIT-PRICE TO PT-UNIT-PRICE (PT-COUNT)
+004660         MOVE 0 TO PT-BOUGHT-THIS-TRIP (PT-COUNT)
+004670     END-IF.
+004680 LOAD-ONE-PRODUCT-FN.
+004690 EXIT.
+004700 UPDATE-STOCK.
+004710     PERFORM UPDATE-ONE-STOCK THROUGH UPDATE-ONE-STOCK-FN
+004720         VARYING PT-IDX FROM 1 BY 1 UNTIL PT-IDX > PT-COUNT.
+004730 UPDATE-STOCK-FN.
+004740 EXIT.
+004750 UPDATE-ONE-STOCK.
+004760     MOVE PT-PRODUCT-CODE (PT-IDX) TO PM-PRODUCT-CODE.
+004770     MOVE PT-QUANTITY-ON-HAND (PT-IDX) TO PM-QUANTITY-ON-HAND.
+004780     MOVE PT-UNIT-PRICE (PT-IDX) TO PM-UNIT-PRICE.
+004790     REWRITE PRODUCT-MASTER-RECORD
+004800         INVALID KEY
+004810             DISPLAY "UNABLE TO UPDATE STOCK: "
+004820                 PT-PRODUCT-CODE (PT-IDX)
+004830     END-REWRITE.
+004840 UPDATE-ONE-STOCK-FN.
+004850 EXIT.
